@@ -0,0 +1,10 @@
+      *    SGAUDIT - send-audit-log record, one per send_email CALL.
+      *    Shared with sgrecon (the delivery-event reconciliation
+      *    program) so both read/write the same layout.
+           05  AL-TIMESTAMP            PIC X(26).
+           05  AL-RUN-DATE             PIC X(8).
+           05  AL-MAIL-TO              PIC X(2000).
+           05  AL-MAIL-FROM            PIC X(100).
+           05  AL-MAIL-SUBJECT         PIC X(100).
+           05  AL-MESSAGE-ID           PIC X(40).
+           05  AL-STATUS-CODE          PIC X(10).
