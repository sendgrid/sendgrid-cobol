@@ -0,0 +1,6 @@
+      *    SGCHKPT - checkpoint record.  Holds the key of the last
+      *    recipient successfully mailed so a restarted run can skip
+      *    ahead instead of re-sending the whole batch.
+           05  CKPT-LAST-KEY           PIC X(20).
+           05  CKPT-RUN-DATE           PIC X(8).
+           05  CKPT-RUN-TIME           PIC X(6).
