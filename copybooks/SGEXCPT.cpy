@@ -0,0 +1,11 @@
+      *    SGEXCPT - daily exception report record: a message we sent
+      *    that bounced, was spam-reported, or never got a delivery
+      *    event back from SendGrid at all.
+           05  XR-MESSAGE-ID           PIC X(40).
+           05  XR-MAIL-TO              PIC X(2000).
+           05  XR-MAIL-FROM            PIC X(100).
+           05  XR-MAIL-SUBJECT         PIC X(100).
+           05  XR-SENT-TIMESTAMP       PIC X(26).
+           05  XR-EXCEPTION-TYPE       PIC X(12).
+               88  XR-NO-DELIVERY-EVENT     VALUE "NOEVENT".
+           05  XR-EVENT-REASON         PIC X(100).
