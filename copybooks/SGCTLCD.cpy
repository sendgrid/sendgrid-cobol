@@ -0,0 +1,9 @@
+      *    SGCTLCD - run control card, read once at start of the job.
+      *    Lets ops point the same load module at a different mailing
+      *    job (sender, subject, environment) without a recompile.
+           05  CC-RUN-DATE             PIC X(8).
+           05  CC-MAIL-FROM            PIC X(100).
+           05  CC-SUBJECT-TEMPLATE     PIC X(100).
+           05  CC-ENVIRONMENT-FLAG     PIC X(1).
+               88  CC-ENV-IS-TEST           VALUE "T".
+               88  CC-ENV-IS-PRODUCTION     VALUE "P".
