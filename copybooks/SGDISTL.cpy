@@ -0,0 +1,5 @@
+      *    SGDISTL - distribution list member record.  One record per
+      *    member; DL-LIST-NAME repeats on every record belonging to
+      *    that list (e.g. system-maintenance alerts going to a team).
+           05  DL-LIST-NAME            PIC X(30).
+           05  DL-MEMBER-ADDRESS       PIC X(100).
