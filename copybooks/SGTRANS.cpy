@@ -0,0 +1,22 @@
+      *    SGTRANS - recipient transaction record for the sendgrid
+      *    batch mail-merge driver.  One record per outbound message.
+           05  TR-RECIPIENT-KEY        PIC X(20).
+           05  TR-MAIL-TO              PIC X(100).
+           05  TR-MAIL-CC              PIC X(500).
+           05  TR-MAIL-BCC             PIC X(500).
+           05  TR-DIST-LIST-NAME       PIC X(30).
+           05  TR-MAIL-SUBJECT         PIC X(100).
+           05  TR-MAIL-BODY-TEXT       PIC X(10000).
+           05  TR-MAIL-BODY-HTML       PIC X(10000).
+           05  TR-BODY-TYPE-FLAG       PIC X(1).
+               88  TR-BODY-IS-TEXT-ONLY     VALUE "T".
+               88  TR-BODY-IS-MULTIPART     VALUE "M".
+           05  TR-ATTACH-PRESENT       PIC X(1).
+               88  TR-ATTACH-IS-PRESENT     VALUE "Y".
+               88  TR-ATTACH-NOT-PRESENT    VALUE "N".
+           05  TR-ATTACH-FILENAME      PIC X(50).
+           05  TR-ATTACH-CONTENT-TYPE  PIC X(50).
+      *    Base64 payload - sized for a realistic PDF statement/CSV
+      *    extract (tens of KB decoded); bigger attachments need a
+      *    different transport (e.g. a link) rather than a wider field.
+           05  TR-ATTACH-DATA          PIC X(60000).
