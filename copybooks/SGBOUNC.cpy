@@ -0,0 +1,5 @@
+      *    SGBOUNC - bounce/error output record.  Written whenever
+      *    send_email fails so a failed send is not lost silently.
+           05  BR-MAIL-TO              PIC X(2000).
+           05  BR-MAIL-SUBJECT         PIC X(100).
+           05  BR-ERROR-CODE           PIC X(10).
