@@ -0,0 +1,4 @@
+      *    SGAUTHC - SendGrid API key record, read from a protected
+      *    credentials dataset (RACF/ACF2-protected in production)
+      *    instead of an environment variable visible in job logs.
+           05  AUTH-APIKEY             PIC X(100).
