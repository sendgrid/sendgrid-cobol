@@ -0,0 +1,12 @@
+      *    SGEVENT - one record from the daily SendGrid delivery/
+      *    activity event feed (delivered, bounced, opened, spam
+      *    report, ...).
+           05  EV-MESSAGE-ID           PIC X(40).
+           05  EV-MAIL-TO              PIC X(100).
+           05  EV-EVENT-TYPE           PIC X(12).
+               88  EV-IS-DELIVERED          VALUE "DELIVERED".
+               88  EV-IS-BOUNCED             VALUE "BOUNCED".
+               88  EV-IS-OPENED              VALUE "OPENED".
+               88  EV-IS-SPAM-REPORT         VALUE "SPAMREPORT".
+           05  EV-EVENT-TIMESTAMP      PIC X(26).
+           05  EV-EVENT-REASON         PIC X(100).
