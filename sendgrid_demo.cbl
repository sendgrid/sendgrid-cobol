@@ -4,25 +4,479 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SG-TRANS-FILE ASSIGN TO "TRANSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT SG-BOUNCE-FILE ASSIGN TO "BOUNCEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOUNCE-FILE-STATUS.
+           SELECT SG-CRED-FILE ASSIGN TO DYNAMIC WS-CRED-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-FILE-STATUS.
+           SELECT SG-CONTROL-FILE ASSIGN TO "CONTROLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT SG-SENDLOG-FILE ASSIGN TO "SENDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENDLOG-FILE-STATUS.
+           SELECT SG-CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT SG-DISTLIST-FILE ASSIGN TO "DISTLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISTLIST-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SG-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-TRANS-RECORD.
+           COPY SGTRANS.
+
+      *    Run control card - from address, subject template, run
+      *    date and test/production environment flag for this job.
+       FD  SG-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-CONTROL-RECORD.
+           COPY SGCTLCD.
+
+      *    Send-audit-log - one record per outbound message, our
+      *    only durable record of what sendgrid actually sent.
+       FD  SG-SENDLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-SENDLOG-RECORD.
+           COPY SGAUDIT.
+
+      *    Restart checkpoint - last recipient key successfully mailed.
+       FD  SG-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-CHECKPOINT-RECORD.
+           COPY SGCHKPT.
+
+       FD  SG-BOUNCE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-BOUNCE-RECORD.
+           COPY SGBOUNC.
+
+      *    Protected credentials dataset - restricted to the batch
+      *    job's service ID, never exposed in JCL or environment dumps.
+       FD  SG-CRED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-CRED-RECORD.
+           COPY SGAUTHC.
+
+      *    Distribution list members - a named group fans out to
+      *    every address on the list in one logical notification.
+       FD  SG-DISTLIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-DISTLIST-RECORD.
+           COPY SGDISTL.
+
        WORKING-STORAGE SECTION.
       *    SendGrid Authentication
-           01 SG-AUTH-USERNAME   PIC X(100)    VALUE SPACES.
-           01 SG-AUTH-PASSWORD   PIC X(50)     VALUE SPACES.
+           01 SG-AUTH-APIKEY     PIC X(100)    VALUE SPACES.
+
+      *    Email params - populated per-recipient from SG-TRANS-FILE
+           01 SG-MAIL-TO         PIC X(2000)   VALUE SPACES.
+           01 SG-MAIL-CC         PIC X(500)    VALUE SPACES.
+           01 SG-MAIL-BCC        PIC X(500)    VALUE SPACES.
+           01 SG-MAIL-FROM       PIC X(100)    VALUE SPACES.
+           01 SG-MAIL-SUBJECT    PIC X(100)    VALUE SPACES.
+           01 SG-MAIL-BODY-TEXT  PIC X(10000)  VALUE SPACES.
+           01 SG-MAIL-BODY-HTML  PIC X(10000)  VALUE SPACES.
+           01 SG-BODY-TYPE-FLAG  PIC X(1)      VALUE "T".
+               88 SG-BODY-IS-TEXT-ONLY       VALUE "T".
+               88 SG-BODY-IS-MULTIPART       VALUE "M".
+
+      *    Outbound attachment (PDF statement, CSV extract, etc.)
+           01 SG-ATTACH-PRESENT      PIC X(1)     VALUE "N".
+               88 SG-ATTACH-IS-PRESENT       VALUE "Y".
+           01 SG-ATTACH-FILENAME     PIC X(50)    VALUE SPACES.
+           01 SG-ATTACH-CONTENT-TYPE PIC X(50)    VALUE SPACES.
+           01 SG-ATTACH-DATA         PIC X(60000) VALUE SPACES.
 
-      *    Email params
-           01 SG-MAIL-TO         PIC X(100)    VALUE "test@gmail.com".
-           01 SG-MAIL-FROM       PIC X(100)    VALUE "me@gmail.com".
-           01 SG-MAIL-SUBJECT    PIC X(100)    VALUE "Test Email".
-           01 SG-MAIL-BODY-TEXT  PIC X(10000)  VALUE "Welcome Guys! xo".
+      *    File status / control switches
+           01 WS-TRANS-FILE-STATUS  PIC X(2)    VALUE "00".
+           01 WS-BOUNCE-FILE-STATUS PIC X(2)    VALUE "00".
+           01 WS-CRED-FILE-STATUS   PIC X(2)    VALUE "00".
+           01 WS-CONTROL-FILE-STATUS PIC X(2)   VALUE "00".
+           01 WS-SENDLOG-FILE-STATUS PIC X(2)   VALUE "00".
+           01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+           01 WS-DISTLIST-FILE-STATUS PIC X(2)   VALUE "00".
+           01 WS-DISTLIST-EOF-SW    PIC X(1)     VALUE "N".
+               88 WS-DISTLIST-EOF           VALUE "Y".
+           01 WS-DISTLIST-OVERFLOW-SW PIC X(1)   VALUE "N".
+               88 WS-DISTLIST-OVERFLOW      VALUE "Y".
+           01 WS-DISTLIST-INVALID-SW PIC X(1)    VALUE "N".
+               88 WS-DISTLIST-INVALID       VALUE "Y".
+           01 WS-MAIL-TO-POINTER    PIC 9(4)     VALUE 1.
+           01 WS-CKPT-LAST-KEY      PIC X(20)    VALUE LOW-VALUES.
+           01 WS-CKPT-TIMESTAMP     PIC X(26)    VALUE SPACES.
+           01 WS-CRED-FILENAME     PIC X(30)    VALUE "SGCREDSP".
+           01 WS-PARM-ENV-OVERRIDE PIC X(1)     VALUE SPACES.
+           01 WS-RUN-DATE          PIC X(8)     VALUE SPACES.
+           01 WS-RESTART-SW        PIC X(1)     VALUE "N".
+               88 WS-IS-RESTART             VALUE "Y".
+
+      *    Control-card driven defaults
+           01 SG-MAIL-SUBJECT-TEMPLATE PIC X(100) VALUE SPACES.
+           01 WS-EOF-TRANS-SW      PIC X(1)    VALUE "N".
+               88 WS-EOF-TRANS              VALUE "Y".
+
+      *    send_email CALL return status
+           01 SG-SEND-STATUS-CODE  PIC S9(4) COMP VALUE ZERO.
+               88 SG-SEND-SUCCESS           VALUE ZERO.
+           01 SG-SEND-MESSAGE-ID   PIC X(40)      VALUE SPACES.
+           01 WS-AUDIT-TIMESTAMP   PIC X(26)      VALUE SPACES.
+
+      *    Numeric-edited form of SG-SEND-STATUS-CODE for MOVE into
+      *    the alphanumeric BR-ERROR-CODE/AL-STATUS-CODE record fields.
+      *    A plain numeric-to-alphanumeric MOVE off a COMP item (or
+      *    even a SIGN SEPARATE DISPLAY item) drops the sign character
+      *    entirely, making 2180-REJECT-DISTLIST's -1 indistinguishable
+      *    from a real send_email status of 1; a floating-minus edited
+      *    field is itself "already formatted" character data, so the
+      *    sign survives the MOVE to X(10).
+           01 WS-SEND-STATUS-DISP PIC -(9)9 VALUE ZERO.
 
 
        PROCEDURE DIVISION.
-          ACCEPT SG-AUTH-USERNAME FROM ENVIRONMENT "SENDGRID_USERNAME".
-          ACCEPT SG-AUTH-PASSWORD FROM ENVIRONMENT "SENDGRID_PASSWORD".
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF-TRANS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-READ-CONTROL-CARD
+           PERFORM 1100-READ-CREDENTIALS
+           PERFORM 1200-READ-CHECKPOINT
+           IF NOT WS-IS-RESTART
+               PERFORM 1250-MARK-RUN-STARTED
+           END-IF
+           OPEN INPUT SG-TRANS-FILE
+           IF WS-IS-RESTART
+               OPEN EXTEND SG-BOUNCE-FILE
+               OPEN EXTEND SG-SENDLOG-FILE
+           ELSE
+               OPEN OUTPUT SG-BOUNCE-FILE
+               OPEN OUTPUT SG-SENDLOG-FILE
+           END-IF
+           IF WS-BOUNCE-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO OPEN BOUNCEFILE, STATUS="
+                   WS-BOUNCE-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           IF WS-SENDLOG-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO OPEN SENDLOG, STATUS="
+                   WS-SENDLOG-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           PERFORM 2100-READ-TRANS-RECORD
+           PERFORM 1400-SKIP-TO-RESTART-POINT.
+
+      *    A restart checkpoint from a prior, abended run means this
+      *    run should skip everyone already mailed rather than resend,
+      *    and should extend rather than truncate the bounce/sendlog
+      *    audit trail from that earlier run.
+       1200-READ-CHECKPOINT.
+           OPEN INPUT SG-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ SG-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "SENDGRID: CHECKPOINT FILE PRESENT BUT "
+                       "EMPTY/UNREADABLE, STATUS="
+                       WS-CHECKPOINT-FILE-STATUS
+                   PERFORM 1090-ABEND-JOB
+               END-IF
+               MOVE CKPT-LAST-KEY TO WS-CKPT-LAST-KEY
+               SET WS-IS-RESTART TO TRUE
+               CLOSE SG-CHECKPOINT-FILE
+           END-IF.
+
+      *    Written the moment a fresh (non-restart) run begins, not
+      *    only after its first successful send - otherwise a run that
+      *    fails every single record (e.g. an expired API key) never
+      *    creates a CHECKPOINT file, so the next run wrongly believes
+      *    it is the very first attempt and truncates BOUNCEFILE/
+      *    SENDLOG instead of extending them.
+       1250-MARK-RUN-STARTED.
+           PERFORM 2650-WRITE-CHECKPOINT-FILE.
+
+       1400-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-EOF-TRANS
+                   OR TR-RECIPIENT-KEY > WS-CKPT-LAST-KEY
+               PERFORM 2100-READ-TRANS-RECORD
+           END-PERFORM.
+
+      *    PARM or control input file drives the from address, the
+      *    subject template, the run date and test/production flag -
+      *    no more editing WORKING-STORAGE literals to retarget a job.
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT SG-CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO OPEN CONTROLFILE, STATUS="
+                   WS-CONTROL-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           READ SG-CONTROL-FILE
+           END-READ
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO READ CONTROLFILE, STATUS="
+                   WS-CONTROL-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           CLOSE SG-CONTROL-FILE
+           MOVE CC-MAIL-FROM TO SG-MAIL-FROM
+           MOVE CC-SUBJECT-TEMPLATE TO SG-MAIL-SUBJECT-TEMPLATE
+           MOVE CC-RUN-DATE TO WS-RUN-DATE
+
+      *    ACCEPT ... FROM COMMAND-LINE is this shop's equivalent of a
+      *    JCL PARM - when supplied it overrides the control card's
+      *    environment flag without another compile.
+           ACCEPT WS-PARM-ENV-OVERRIDE FROM COMMAND-LINE
+           IF WS-PARM-ENV-OVERRIDE = "T" OR WS-PARM-ENV-OVERRIDE = "P"
+               MOVE WS-PARM-ENV-OVERRIDE TO CC-ENVIRONMENT-FLAG
+           END-IF
+
+      *    Fail closed on a blank/garbled flag rather than default to
+      *    production - a corrupted control card must never silently
+      *    route a test run at the live SendGrid account.
+           IF CC-ENV-IS-TEST
+               MOVE "SGCREDST" TO WS-CRED-FILENAME
+           ELSE
+               IF CC-ENV-IS-PRODUCTION
+                   MOVE "SGCREDSP" TO WS-CRED-FILENAME
+               ELSE
+                   DISPLAY "SENDGRID: INVALID CONTROL CARD ENVIRONMENT "
+                       "FLAG=" CC-ENVIRONMENT-FLAG
+                   PERFORM 1090-ABEND-JOB
+               END-IF
+           END-IF.
+
+       1100-READ-CREDENTIALS.
+           OPEN INPUT SG-CRED-FILE
+           IF WS-CRED-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO OPEN CREDENTIALS FILE "
+                   WS-CRED-FILENAME ", STATUS=" WS-CRED-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           READ SG-CRED-FILE
+           END-READ
+           IF WS-CRED-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO READ CREDENTIALS FILE "
+                   WS-CRED-FILENAME ", STATUS=" WS-CRED-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           MOVE AUTH-APIKEY TO SG-AUTH-APIKEY
+           CLOSE SG-CRED-FILE.
+
+      *    A missing/unreadable control card or credentials file means
+      *    this run cannot safely send anything (blank From/API key) -
+      *    stop now with a diagnostic instead of proceeding silently.
+       1090-ABEND-JOB.
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE "N" TO WS-DISTLIST-INVALID-SW
+           IF TR-DIST-LIST-NAME = SPACES
+               MOVE TR-MAIL-TO TO SG-MAIL-TO
+           ELSE
+               PERFORM 2160-EXPAND-DIST-LIST
+           END-IF
+           MOVE TR-MAIL-CC        TO SG-MAIL-CC
+           MOVE TR-MAIL-BCC       TO SG-MAIL-BCC
+           IF TR-MAIL-SUBJECT = SPACES
+               MOVE SG-MAIL-SUBJECT-TEMPLATE TO SG-MAIL-SUBJECT
+           ELSE
+               MOVE TR-MAIL-SUBJECT TO SG-MAIL-SUBJECT
+           END-IF
+           MOVE TR-MAIL-BODY-TEXT TO SG-MAIL-BODY-TEXT
+           MOVE TR-MAIL-BODY-HTML TO SG-MAIL-BODY-HTML
+           MOVE TR-BODY-TYPE-FLAG TO SG-BODY-TYPE-FLAG
+           MOVE TR-ATTACH-PRESENT      TO SG-ATTACH-PRESENT
+           MOVE TR-ATTACH-FILENAME     TO SG-ATTACH-FILENAME
+           MOVE TR-ATTACH-CONTENT-TYPE TO SG-ATTACH-CONTENT-TYPE
+           MOVE TR-ATTACH-DATA         TO SG-ATTACH-DATA
+           IF WS-DISTLIST-INVALID
+               PERFORM 2180-REJECT-DISTLIST
+           ELSE
+               PERFORM 2300-CALL-SEND-EMAIL
+               PERFORM 2400-CHECK-RETURN-CODE
+           END-IF
+           PERFORM 2100-READ-TRANS-RECORD.
+
+      *    A distribution-list recipient fans a single logical
+      *    notification out to every member, one send_email CALL
+      *    instead of one per person with duplicate subject/body setup.
+       2160-EXPAND-DIST-LIST.
+           MOVE SPACES TO SG-MAIL-TO
+           MOVE 1 TO WS-MAIL-TO-POINTER
+           MOVE "N" TO WS-DISTLIST-EOF-SW
+           MOVE "N" TO WS-DISTLIST-OVERFLOW-SW
+           OPEN INPUT SG-DISTLIST-FILE
+           IF WS-DISTLIST-FILE-STATUS NOT = "00"
+      *        No DISTLIST shipped with this job (or it's unreadable) -
+      *        reject the recipient rather than loop forever waiting
+      *        on an EOF that a never-opened file will never signal.
+               SET WS-DISTLIST-INVALID TO TRUE
+           ELSE
+               PERFORM 2165-READ-DISTLIST-RECORD
+               PERFORM UNTIL WS-DISTLIST-EOF
+                   IF DL-LIST-NAME = TR-DIST-LIST-NAME
+                       PERFORM 2170-APPEND-DIST-MEMBER
+                   END-IF
+                   PERFORM 2165-READ-DISTLIST-RECORD
+               END-PERFORM
+               CLOSE SG-DISTLIST-FILE
+      *        No members matched the list name, or the joined
+      *        membership overran SG-MAIL-TO - don't send to a
+      *        blank/truncated list.
+               IF SG-MAIL-TO = SPACES OR WS-DISTLIST-OVERFLOW
+                   SET WS-DISTLIST-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       2165-READ-DISTLIST-RECORD.
+           READ SG-DISTLIST-FILE
+               AT END
+                   SET WS-DISTLIST-EOF TO TRUE
+           END-READ
+           IF NOT WS-DISTLIST-EOF
+                   AND WS-DISTLIST-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: DISTLIST READ ERROR, STATUS="
+                   WS-DISTLIST-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF.
+
+       2170-APPEND-DIST-MEMBER.
+           IF WS-MAIL-TO-POINTER > 1
+               STRING "," DELIMITED BY SIZE
+                   INTO SG-MAIL-TO
+                   WITH POINTER WS-MAIL-TO-POINTER
+                   ON OVERFLOW
+                       SET WS-DISTLIST-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+           STRING FUNCTION TRIM(DL-MEMBER-ADDRESS) DELIMITED BY SIZE
+               INTO SG-MAIL-TO
+               WITH POINTER WS-MAIL-TO-POINTER
+               ON OVERFLOW
+                   SET WS-DISTLIST-OVERFLOW TO TRUE
+           END-STRING.
+
+      *    Reject rather than send_email a distribution-list recipient
+      *    whose list name didn't match SGDISTL or whose membership
+      *    overflowed SG-MAIL-TO - land it in the bounce/audit trail
+      *    the same way a failed send_email CALL would.
+       2180-REJECT-DISTLIST.
+      *    SG-MAIL-TO is blank or a partial/truncated join at this
+      *    point - record which list name failed instead, so ops has
+      *    something to act on in the bounce/audit trail.
+           MOVE SPACES TO SG-MAIL-TO
+           STRING "DISTLIST:" DELIMITED BY SIZE
+                  FUNCTION TRIM(TR-DIST-LIST-NAME) DELIMITED BY SIZE
+                  " REJECTED" DELIMITED BY SIZE
+               INTO SG-MAIL-TO
+           END-STRING
+           MOVE SPACES TO SG-SEND-MESSAGE-ID
+           MOVE -1 TO SG-SEND-STATUS-CODE
+           PERFORM 2450-WRITE-BOUNCE-RECORD
+           PERFORM 2500-WRITE-SENDLOG-RECORD.
 
       *   This calls the send_email function in libsendgrid
-          CALL "send_email" USING SG-AUTH-USERNAME SG-AUTH-PASSWORD 
-                                  SG-MAIL-TO SG-MAIL-FROM 
-                                  SG-MAIL-SUBJECT SG-MAIL-BODY-TEXT.
+       2300-CALL-SEND-EMAIL.
+           CALL "send_email" USING SG-AUTH-APIKEY
+                                   SG-MAIL-TO SG-MAIL-CC SG-MAIL-BCC
+                                   SG-MAIL-FROM
+                                   SG-MAIL-SUBJECT SG-MAIL-BODY-TEXT
+                                   SG-MAIL-BODY-HTML SG-BODY-TYPE-FLAG
+                                   SG-ATTACH-PRESENT SG-ATTACH-FILENAME
+                                   SG-ATTACH-CONTENT-TYPE SG-ATTACH-DATA
+                                   SG-SEND-MESSAGE-ID
+                            RETURNING SG-SEND-STATUS-CODE.
+
+       2400-CHECK-RETURN-CODE.
+           IF SG-SEND-SUCCESS
+               PERFORM 2600-UPDATE-CHECKPOINT
+           ELSE
+               PERFORM 2450-WRITE-BOUNCE-RECORD
+           END-IF
+           PERFORM 2500-WRITE-SENDLOG-RECORD.
+
+       2450-WRITE-BOUNCE-RECORD.
+           MOVE SG-MAIL-TO      TO BR-MAIL-TO
+           MOVE SG-MAIL-SUBJECT TO BR-MAIL-SUBJECT
+           MOVE SG-SEND-STATUS-CODE TO WS-SEND-STATUS-DISP
+           MOVE WS-SEND-STATUS-DISP TO BR-ERROR-CODE
+           WRITE SG-BOUNCE-RECORD
+           IF WS-BOUNCE-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO WRITE BOUNCEFILE, STATUS="
+                   WS-BOUNCE-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF.
+
+      *    Rewritten on every successful send, not batched - req 007
+      *    exists so an abend partway through a large batch doesn't
+      *    cause duplicate sends on restart, and batching this update
+      *    would reopen exactly that window on every abend between
+      *    flushes. A single-record LINE SEQUENTIAL rewrite is an
+      *    OPEN/WRITE/CLOSE either way, so there's no cheaper durable
+      *    alternative available without changing the file's
+      *    organization.
+       2600-UPDATE-CHECKPOINT.
+           MOVE TR-RECIPIENT-KEY  TO WS-CKPT-LAST-KEY
+           PERFORM 2650-WRITE-CHECKPOINT-FILE.
+
+       2650-WRITE-CHECKPOINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CKPT-TIMESTAMP
+           MOVE WS-CKPT-LAST-KEY  TO CKPT-LAST-KEY
+           MOVE WS-CKPT-TIMESTAMP(1:8)  TO CKPT-RUN-DATE
+           MOVE WS-CKPT-TIMESTAMP(9:6)  TO CKPT-RUN-TIME
+           OPEN OUTPUT SG-CHECKPOINT-FILE
+           WRITE SG-CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO WRITE CHECKPOINT, STATUS="
+                   WS-CHECKPOINT-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF
+           CLOSE SG-CHECKPOINT-FILE.
+
+       2500-WRITE-SENDLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP  TO AL-TIMESTAMP
+           MOVE WS-RUN-DATE         TO AL-RUN-DATE
+           MOVE SG-MAIL-TO          TO AL-MAIL-TO
+           MOVE SG-MAIL-FROM        TO AL-MAIL-FROM
+           MOVE SG-MAIL-SUBJECT     TO AL-MAIL-SUBJECT
+           MOVE SG-SEND-MESSAGE-ID  TO AL-MESSAGE-ID
+           MOVE SG-SEND-STATUS-CODE TO WS-SEND-STATUS-DISP
+           MOVE WS-SEND-STATUS-DISP TO AL-STATUS-CODE
+           WRITE SG-SENDLOG-RECORD
+           IF WS-SENDLOG-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: UNABLE TO WRITE SENDLOG, STATUS="
+                   WS-SENDLOG-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF.
+
+       2100-READ-TRANS-RECORD.
+           READ SG-TRANS-FILE
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ
+           IF NOT WS-EOF-TRANS AND WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "SENDGRID: TRANSFILE READ ERROR, STATUS="
+                   WS-TRANS-FILE-STATUS
+               PERFORM 1090-ABEND-JOB
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SG-TRANS-FILE
+           CLOSE SG-BOUNCE-FILE
+           CLOSE SG-SENDLOG-FILE.
