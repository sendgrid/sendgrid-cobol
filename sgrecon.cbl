@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   sgrecon.
+       AUTHOR.       Robin Johnson. Alex Reed.
+
+      *    Reconciles the SENDLOG audit trail written by sendgrid
+      *    against a daily SendGrid delivery/activity event feed and
+      *    produces an exception report of anything that bounced,
+      *    was spam-reported, or never got a delivery event at all.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SG-SENDLOG-FILE ASSIGN TO "SENDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENDLOG-FILE-STATUS.
+           SELECT SG-SENDLOG-SORTWORK ASSIGN TO "SORTWK1".
+           SELECT SG-SENDLOG-SORTED ASSIGN TO "SENDLOGSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENDLOG-SORTED-STATUS.
+
+           SELECT SG-EVENT-FILE ASSIGN TO "EVENTFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EVENT-FILE-STATUS.
+           SELECT SG-EVENT-SORTWORK ASSIGN TO "SORTWK2".
+           SELECT SG-EVENT-SORTED ASSIGN TO "EVENTSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EVENT-SORTED-STATUS.
+
+           SELECT SG-EXCEPTION-FILE ASSIGN TO "EXCEPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Raw SENDLOG written by the sendgrid mail-merge job, in the
+      *    chronological order it was written, not message-id order.
+       FD  SG-SENDLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-SENDLOG-RECORD.
+           COPY SGAUDIT
+               REPLACING ==AL-TIMESTAMP==    BY ==SLI-TIMESTAMP==
+                         ==AL-RUN-DATE==     BY ==SLI-RUN-DATE==
+                         ==AL-MAIL-TO==      BY ==SLI-MAIL-TO==
+                         ==AL-MAIL-FROM==    BY ==SLI-MAIL-FROM==
+                         ==AL-MAIL-SUBJECT== BY ==SLI-MAIL-SUBJECT==
+                         ==AL-MESSAGE-ID==   BY ==SLI-MESSAGE-ID==
+                         ==AL-STATUS-CODE==  BY ==SLI-STATUS-CODE==.
+
+       SD  SG-SENDLOG-SORTWORK.
+       01  SG-SENDLOG-SORTWORK-RECORD.
+           COPY SGAUDIT
+               REPLACING ==AL-TIMESTAMP==    BY ==SGSW-TIMESTAMP==
+                         ==AL-RUN-DATE==     BY ==SGSW-RUN-DATE==
+                         ==AL-MAIL-TO==      BY ==SGSW-MAIL-TO==
+                         ==AL-MAIL-FROM==    BY ==SGSW-MAIL-FROM==
+                         ==AL-MAIL-SUBJECT== BY ==SGSW-MAIL-SUBJECT==
+                         ==AL-MESSAGE-ID==   BY ==SGSW-MESSAGE-ID==
+                         ==AL-STATUS-CODE==  BY ==SGSW-STATUS-CODE==.
+
+      *    SENDLOG resequenced into message-id order for the merge.
+       FD  SG-SENDLOG-SORTED
+           LABEL RECORDS ARE STANDARD.
+       01  SG-SENDLOG-SORTED-RECORD.
+           COPY SGAUDIT.
+
+      *    Daily SendGrid delivery/activity event feed, as received.
+       FD  SG-EVENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-EVENT-RECORD.
+           COPY SGEVENT
+               REPLACING ==EV-MESSAGE-ID== BY ==EVI-MESSAGE-ID==
+                   ==EV-MAIL-TO== BY ==EVI-MAIL-TO==
+                   ==EV-EVENT-TYPE== BY ==EVI-EVENT-TYPE==
+                   ==EV-IS-DELIVERED== BY ==EVI-IS-DELIVERED==
+                   ==EV-IS-BOUNCED== BY ==EVI-IS-BOUNCED==
+                   ==EV-IS-OPENED== BY ==EVI-IS-OPENED==
+                   ==EV-IS-SPAM-REPORT== BY ==EVI-IS-SPAM-REPORT==
+                   ==EV-EVENT-TIMESTAMP==
+                      BY ==EVI-EVENT-TIMESTAMP==
+                   ==EV-EVENT-REASON== BY ==EVI-EVENT-REASON==.
+
+       SD  SG-EVENT-SORTWORK.
+       01  SG-EVENT-SORTWORK-RECORD.
+           COPY SGEVENT
+               REPLACING ==EV-MESSAGE-ID== BY ==EVSW-MESSAGE-ID==
+                   ==EV-MAIL-TO== BY ==EVSW-MAIL-TO==
+                   ==EV-EVENT-TYPE== BY ==EVSW-EVENT-TYPE==
+                   ==EV-IS-DELIVERED== BY ==EVSW-IS-DELIVERED==
+                   ==EV-IS-BOUNCED== BY ==EVSW-IS-BOUNCED==
+                   ==EV-IS-OPENED== BY ==EVSW-IS-OPENED==
+                   ==EV-IS-SPAM-REPORT==
+                      BY ==EVSW-IS-SPAM-REPORT==
+                   ==EV-EVENT-TIMESTAMP==
+                      BY ==EVSW-EVENT-TIMESTAMP==
+                   ==EV-EVENT-REASON== BY ==EVSW-EVENT-REASON==.
+
+      *    Event feed resequenced into message-id order for the merge.
+       FD  SG-EVENT-SORTED
+           LABEL RECORDS ARE STANDARD.
+       01  SG-EVENT-SORTED-RECORD.
+           COPY SGEVENT.
+
+      *    Daily exception report - sent but bounced/spam-reported/
+      *    never confirmed delivered.
+       FD  SG-EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-EXCEPTION-RECORD.
+           COPY SGEXCPT.
+
+       WORKING-STORAGE SECTION.
+           01 WS-SENDLOG-FILE-STATUS     PIC X(2) VALUE "00".
+           01 WS-SENDLOG-SORTED-STATUS   PIC X(2) VALUE "00".
+           01 WS-EVENT-FILE-STATUS       PIC X(2) VALUE "00".
+           01 WS-EVENT-SORTED-STATUS     PIC X(2) VALUE "00".
+           01 WS-EXCEPTION-FILE-STATUS   PIC X(2) VALUE "00".
+
+           01 WS-SL-EOF-SW   PIC X(1)   VALUE "N".
+               88 WS-SL-EOF            VALUE "Y".
+           01 WS-EV-EOF-SW   PIC X(1)   VALUE "N".
+               88 WS-EV-EOF            VALUE "Y".
+
+           01 WS-CURRENT-SL-MSGID PIC X(40) VALUE SPACES.
+           01 WS-FOUND-DELIVERED-SW PIC X(1) VALUE "N".
+               88 WS-FOUND-DELIVERED       VALUE "Y".
+           01 WS-FOUND-BAD-SW       PIC X(1) VALUE "N".
+               88 WS-FOUND-BAD-EVENT       VALUE "Y".
+           01 WS-BAD-EVENT-TYPE     PIC X(12) VALUE SPACES.
+           01 WS-BAD-EVENT-REASON   PIC X(100) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-SORT-INPUTS
+           PERFORM 2000-RECONCILE
+           STOP RUN.
+
+       1000-SORT-INPUTS.
+           SORT SG-SENDLOG-SORTWORK
+               ON ASCENDING KEY SGSW-MESSAGE-ID
+               USING SG-SENDLOG-FILE
+               GIVING SG-SENDLOG-SORTED
+           SORT SG-EVENT-SORTWORK
+               ON ASCENDING KEY EVSW-MESSAGE-ID
+               USING SG-EVENT-FILE
+               GIVING SG-EVENT-SORTED.
+
+       2000-RECONCILE.
+           OPEN INPUT  SG-SENDLOG-SORTED
+           OPEN INPUT  SG-EVENT-SORTED
+           OPEN OUTPUT SG-EXCEPTION-FILE
+           PERFORM 2100-READ-SENDLOG
+           PERFORM 2200-READ-EVENT
+           PERFORM 2300-MATCH-ONE-MESSAGE UNTIL WS-SL-EOF
+           CLOSE SG-SENDLOG-SORTED
+           CLOSE SG-EVENT-SORTED
+           CLOSE SG-EXCEPTION-FILE.
+
+       2100-READ-SENDLOG.
+           READ SG-SENDLOG-SORTED
+               AT END
+                   SET WS-SL-EOF TO TRUE
+           END-READ.
+
+       2200-READ-EVENT.
+           READ SG-EVENT-SORTED
+               AT END
+                   SET WS-EV-EOF TO TRUE
+           END-READ.
+
+      *    Gather every event for the current SENDLOG message id (a
+      *    send can be delivered AND opened, or bounced, etc) then
+      *    decide whether this message belongs on the exception report.
+       2300-MATCH-ONE-MESSAGE.
+           MOVE AL-MESSAGE-ID TO WS-CURRENT-SL-MSGID
+           MOVE "N" TO WS-FOUND-DELIVERED-SW
+           MOVE "N" TO WS-FOUND-BAD-SW
+           MOVE SPACES TO WS-BAD-EVENT-TYPE WS-BAD-EVENT-REASON
+
+      *    Drain any event keyed lower than this SENDLOG message (a
+      *    stale event or one for a message outside today's SENDLOG
+      *    population) so it can't stall the cursor against every
+      *    SENDLOG record that follows.
+           PERFORM 2200-READ-EVENT
+               UNTIL WS-EV-EOF
+                  OR EV-MESSAGE-ID NOT < WS-CURRENT-SL-MSGID
+
+           PERFORM 2350-APPLY-EVENT
+               UNTIL WS-EV-EOF
+                  OR EV-MESSAGE-ID NOT = WS-CURRENT-SL-MSGID
+
+           IF WS-FOUND-BAD-EVENT OR NOT WS-FOUND-DELIVERED
+               PERFORM 2400-WRITE-EXCEPTION
+           END-IF
+
+           PERFORM 2100-READ-SENDLOG.
+
+       2350-APPLY-EVENT.
+           IF EV-IS-DELIVERED
+               MOVE "Y" TO WS-FOUND-DELIVERED-SW
+           END-IF
+           IF EV-IS-BOUNCED OR EV-IS-SPAM-REPORT
+               MOVE "Y"            TO WS-FOUND-BAD-SW
+               MOVE EV-EVENT-TYPE  TO WS-BAD-EVENT-TYPE
+               MOVE EV-EVENT-REASON TO WS-BAD-EVENT-REASON
+           END-IF
+           PERFORM 2200-READ-EVENT.
+
+       2400-WRITE-EXCEPTION.
+           MOVE AL-MESSAGE-ID   TO XR-MESSAGE-ID
+           MOVE AL-MAIL-TO      TO XR-MAIL-TO
+           MOVE AL-MAIL-FROM    TO XR-MAIL-FROM
+           MOVE AL-MAIL-SUBJECT TO XR-MAIL-SUBJECT
+           MOVE AL-TIMESTAMP    TO XR-SENT-TIMESTAMP
+           IF WS-FOUND-BAD-EVENT
+               MOVE WS-BAD-EVENT-TYPE   TO XR-EXCEPTION-TYPE
+               MOVE WS-BAD-EVENT-REASON TO XR-EVENT-REASON
+           ELSE
+               MOVE "NOEVENT" TO XR-EXCEPTION-TYPE
+               MOVE SPACES    TO XR-EVENT-REASON
+           END-IF
+           WRITE SG-EXCEPTION-RECORD.
